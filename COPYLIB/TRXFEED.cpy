@@ -0,0 +1,6 @@
+      * Daily transaction feed record, read by ODEV003 from ACCTFILE.
+       01  ACCT-FIELDS.
+           05 ACCT-ID         PIC X(05).
+           05 ACCT-DVZ        PIC X(3).
+           05 FILLER          PIC X(10).
+           05 ACCT-BALANCE    PIC S9(13)V99 COMP-3.
