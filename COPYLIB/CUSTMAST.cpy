@@ -0,0 +1,7 @@
+      * Customer master extract record, read by PBEG005 from DATEREC.
+       01  ACCT-FIELDS.
+           05 ACCT-SEQ       PIC X(04).
+           05 ACCT-AD        PIC X(15).
+           05 ACCT-SOYAD     PIC X(15).
+           05 ACCT-BDAY      PIC 9(08).
+           05 ACCT-TODAY     PIC 9(08).
