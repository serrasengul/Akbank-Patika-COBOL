@@ -0,0 +1,133 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ODEV003C.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IDX-FILE     ASSIGN TO IDXFILE
+                               ORGANIZATION INDEXED
+                               ACCESS SEQUENTIAL
+                               RECORD KEY IDX-KEY
+                               STATUS IDX-ST.
+           SELECT PRINT-LINE   ASSIGN TO PRTLINE
+                               STATUS PRT-ST.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  IDX-FILE
+           DATA RECORD IS IDX-REC.
+       01  IDX-REC.
+           03  IDX-KEY.
+               05 IDX-ID        PIC S9(5) COMP-3.
+               05 IDX-DVZ       PIC S9(3) COMP.
+           03  IDX-NAME         PIC X(05).
+           03  FILLER           PIC X(10).
+           03  IDX-LNAME        PIC X(07).
+           03  FILLER           PIC X(08).
+           03  IDX-DATE         PIC S9(7) COMP-3.
+           03  IDX-BALANCE      PIC S9(13)V99 COMP-3.
+           03  IDX-BALANCE-OLD  REDEFINES IDX-BALANCE
+                                PIC S9(15) COMP-3.
+       FD  PRINT-LINE RECORDING MODE F.
+       01  PRINT-REC.
+           05  PRINT-LABEL      PIC X(30).
+           05  PRINT-ID         PIC ZZZ,ZZ9.
+           05  FILLER           PIC X(02).
+           05  PRINT-OLD-VAL    PIC -(13)9.
+           05  FILLER           PIC X(02).
+           05  PRINT-NEW-VAL    PIC -(11)9.99.
+           05  FILLER           PIC X(05).
+      *
+       WORKING-STORAGE SECTION.
+       01  WS-WORK-AREA.
+           05 IDX-ST                 PIC 9(02).
+              88 IDX-SUCCESS                   VALUE 00 97.
+              88 EOF-IDX-REC                   VALUE 10.
+           05 PRT-ST                 PIC 9(02).
+              88 PRT-SUCCESS                   VALUE 00 97.
+           05 WS-CONFIRM-PARM        PIC X(10) VALUE SPACES.
+           05 WS-CONVERTED-COUNT     PIC 9(06) VALUE ZERO.
+       01  WS-CONVERT-WORK.
+           05 WS-OLD-RAW             PIC S9(15) COMP-3 VALUE ZERO.
+           05 WS-NEW-VALUE           PIC S9(13)V99 COMP-3 VALUE ZERO.
+
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+       0000-MAIN.
+           ACCEPT WS-CONFIRM-PARM FROM COMMAND-LINE.
+           IF WS-CONFIRM-PARM NOT = 'CONFIRM'
+               DISPLAY 'ODEV003C - ONE-TIME IDXFILE BALANCE RESCALE'
+               DISPLAY 'REWRITES EVERY IDX-BALANCE FROM ITS OLD WHOLE-'
+               DISPLAY 'UNIT SCALE TO THE 2-DECIMAL SCALE ODEV003 NOW'
+               DISPLAY 'EXPECTS. RUN EXACTLY ONCE, AGAINST AN IDXFILE'
+               DISPLAY 'THAT PREDATES THAT CHANGE, BEFORE THE FIRST'
+               DISPLAY 'ODEV003 RUN AGAINST IT. PASS "CONFIRM" ON THE'
+               DISPLAY 'COMMAND LINE TO PROCEED.'
+               GOBACK
+           END-IF.
+           PERFORM H100-OPEN-FILES.
+           PERFORM H150-PRINT-HEADERS.
+           PERFORM H200-CONVERT-NEXT UNTIL EOF-IDX-REC.
+           PERFORM H900-PRINT-SUMMARY.
+           PERFORM H999-PROGRAM-EXIT.
+       0000-END. EXIT.
+
+       H100-OPEN-FILES.
+           OPEN I-O    IDX-FILE.
+           OPEN OUTPUT PRINT-LINE.
+           IF (NOT IDX-SUCCESS)
+           DISPLAY 'UNABLE TO OPEN IDXFILE: ' IDX-ST
+           MOVE IDX-ST  TO RETURN-CODE
+           PERFORM H999-PROGRAM-EXIT
+           END-IF.
+
+           IF (NOT PRT-SUCCESS)
+           DISPLAY 'UNABLE TO OPEN OUTFILE: ' PRT-ST
+           MOVE PRT-ST  TO RETURN-CODE
+           PERFORM H999-PROGRAM-EXIT
+           END-IF.
+       H100-END. EXIT.
+
+       H150-PRINT-HEADERS.
+           MOVE SPACES TO PRINT-REC.
+           MOVE 'IDXFILE BALANCE RESCALE LOG' TO PRINT-LABEL.
+           WRITE PRINT-REC.
+       H150-END. EXIT.
+
+       H200-CONVERT-NEXT.
+           READ IDX-FILE NEXT RECORD.
+           IF NOT EOF-IDX-REC
+               MOVE IDX-BALANCE-OLD TO WS-OLD-RAW
+               MOVE WS-OLD-RAW      TO WS-NEW-VALUE
+               PERFORM H210-REPORT-CONVERSION
+               MOVE WS-NEW-VALUE    TO IDX-BALANCE
+               REWRITE IDX-REC
+                 INVALID KEY
+                   DISPLAY 'UNABLE TO REWRITE IDXFILE FOR ID : ' IDX-ID
+               END-REWRITE
+               ADD 1 TO WS-CONVERTED-COUNT
+           END-IF.
+       H200-END. EXIT.
+
+       H210-REPORT-CONVERSION.
+           MOVE SPACES        TO PRINT-REC.
+           MOVE 'CONVERTED'   TO PRINT-LABEL.
+           MOVE IDX-ID        TO PRINT-ID.
+           MOVE WS-OLD-RAW    TO PRINT-OLD-VAL.
+           MOVE WS-NEW-VALUE  TO PRINT-NEW-VAL.
+           WRITE PRINT-REC.
+       H210-END. EXIT.
+
+       H900-PRINT-SUMMARY.
+           MOVE SPACES              TO PRINT-REC.
+           MOVE 'RECORDS CONVERTED' TO PRINT-LABEL.
+           MOVE WS-CONVERTED-COUNT  TO PRINT-ID.
+           WRITE PRINT-REC.
+       H900-END. EXIT.
+
+       H999-PROGRAM-EXIT.
+           CLOSE IDX-FILE.
+           CLOSE PRINT-LINE.
+           GOBACK.
+       H999-EXIT.
+
+      *
