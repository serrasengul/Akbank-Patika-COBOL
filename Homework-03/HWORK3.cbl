@@ -17,6 +17,10 @@
                                STATUS PRT-ST.
            SELECT ACCT-REC     ASSIGN TO ACCTFILE
                                STATUS ACCT-ST.
+           SELECT SUSPENSE-FILE ASSIGN TO SUSPFILE
+                               STATUS SUSP-ST.
+           SELECT RESTART-FILE ASSIGN TO RESTFILE
+                               STATUS RST-ST.
        DATA DIVISION.
        FILE SECTION.
        FD  IDX-FILE
@@ -30,7 +34,7 @@
            03  IDX-LNAME        PIC X(07).
            03  FILLER           PIC X(08).
            03  IDX-DATE         PIC S9(7) COMP-3.
-           03  IDX-BALANCE      PIC S9(15) COMP-3.
+           03  IDX-BALANCE      PIC S9(13)V99 COMP-3.
        FD  PRINT-LINE RECORDING MODE F.
        01  PRINT-REC.
            05  PRINT-ID         PIC X(05).
@@ -44,19 +48,55 @@
            05  PRINT-DATE       PIC X(08).
            05  FILLER           PIC X(05) VALUE SPACE.
            05  PRINT-BALANCE    PIC x(15).
+       01  TRAILER-REC REDEFINES PRINT-REC.
+           05  TRL-LABEL        PIC X(08).
+           05  TRL-READ-LBL     PIC X(05).
+           05  TRL-READ-CNT     PIC ZZZ,ZZ9.
+           05  TRL-MATCH-LBL    PIC X(05).
+           05  TRL-MATCH-CNT    PIC ZZZ,ZZ9.
+           05  TRL-REJ-LBL      PIC X(05).
+           05  TRL-REJ-CNT      PIC ZZZ,ZZ9.
+           05  TRL-TOTAL-LBL    PIC X(06).
+           05  TRL-TOTAL-AMT    PIC -(12)9.99.
+           05  FILLER           PIC X(02).
+       01  CURR-SUBTOTAL-REC REDEFINES PRINT-REC.
+           05  CSUB-LABEL       PIC X(10).
+           05  CSUB-DVZ-ID      PIC ZZ9.
+           05  FILLER           PIC X(02).
+           05  CSUB-DVZ-NAME    PIC X(05).
+           05  FILLER           PIC X(05).
+           05  CSUB-TOTAL-LBL   PIC X(06).
+           05  CSUB-TOTAL-AMT   PIC -(12)9.99.
+           05  FILLER           PIC X(21).
+       01  SKIP-TRAILER-REC REDEFINES PRINT-REC.
+           05  SKIP-LABEL       PIC X(10).
+           05  SKIP-CNT-LBL     PIC X(08).
+           05  SKIP-CNT         PIC ZZZ,ZZ9.
+           05  FILLER           PIC X(43).
       *
        FD  ACCT-REC RECORDING MODE F.
-       01  ACCT-FIELDS.
-           05 ACCT-ID         PIC X(05).
-           05 ACCT-DVZ        PIC X(3).
-           05 FILLER          PIC X(10).
-           05 ACCT-BALANCE    PIC 9(03).
+           COPY TRXFEED.
       *
        FD  DVZDB-FILE.
        01  DVZ-FIELDS.
            05 DVZ-ID          PIC 9(03).
            05 DVZ-SPACES      PIC X(10).
            05 DVZ-NAME        PIC X(03).
+      *
+       FD  SUSPENSE-FILE RECORDING MODE F.
+       01  SUSPENSE-REC.
+           05 SUSP-ACCT-ID      PIC X(05).
+           05 SUSP-ACCT-DVZ     PIC X(03).
+           05 SUSP-ACCT-BALANCE PIC S9(13)V99 COMP-3.
+           05 SUSP-REASON-CODE  PIC X(02).
+              88 SUSP-NO-DVZ-MATCH         VALUE '01'.
+              88 SUSP-NO-IDX-MATCH         VALUE '02'.
+      *
+       FD  RESTART-FILE RECORDING MODE F.
+       01  RESTART-REC.
+           05 RST-ACCT-ID     PIC X(05).
+           05 RST-SEQ-NO      PIC 9(06).
+           05 FILLER          PIC X(69).
       *
        WORKING-STORAGE SECTION.
        01  WS-WORK-AREA.
@@ -71,8 +111,42 @@
            05 ACCT-ST                PIC 9(02).
               88 EOF-ACCT-REC                  VALUE 10.
               88 ACCT-SUCCESS                  VALUE 00 97.
+           05 SUSP-ST                PIC 9(02).
+              88 SUSP-SUCCESS                  VALUE 00 97.
+           05 RST-ST                 PIC 9(02).
+              88 RST-SUCCESS                   VALUE 00 97.
+              88 EOF-RESTART-REC               VALUE 10.
+           05 WS-DVZ-FOUND-SW        PIC X(01) VALUE 'N'.
+              88 DVZ-FOUND-THIS-TIME           VALUE 'Y'.
            05 INT-DATE               PIC 9(07).
            05 GREG-DATE              PIC 9(08).
+           05 WS-READ-COUNT          PIC 9(06) VALUE ZERO.
+           05 WS-MATCHED-COUNT       PIC 9(06) VALUE ZERO.
+           05 WS-REJECTED-COUNT      PIC 9(06) VALUE ZERO.
+           05 WS-SKIPPED-COUNT       PIC 9(06) VALUE ZERO.
+           05 WS-TOTAL-TUTAR         PIC S9(13)V99 COMP-3 VALUE ZERO.
+       01  WS-RESTART-AREA.
+           05 WS-RESTART-SWITCH      PIC X(10) VALUE SPACES.
+              88 RESTART-MODE                  VALUE 'RESTART'.
+           05 WS-LAST-POSTED-ID      PIC X(05) VALUE SPACES.
+           05 WS-LAST-POSTED-SEQ     PIC 9(06) VALUE ZERO.
+           05 WS-CHECKPOINT-INTERVAL PIC 9(04) VALUE 0010.
+           05 WS-CHECKPOINT-COUNTER  PIC 9(04) VALUE ZERO.
+           05 WS-SKIP-SW             PIC X(01) VALUE 'N'.
+              88 SKIP-TO-RESTART-POINT         VALUE 'Y'.
+           05 WS-PROCESS-SW          PIC X(01) VALUE 'Y'.
+              88 WS-PROCESS-RECORD             VALUE 'Y'.
+       01  WS-CURRENCY-TABLE.
+           05 WS-CURR-COUNT          PIC 9(02) VALUE ZERO.
+           05 WS-CURR-ENTRY OCCURS 0 TO 20 TIMES
+                 DEPENDING ON WS-CURR-COUNT
+                 INDEXED BY WS-CURR-IDX.
+              10 WS-CURR-ID          PIC 9(03).
+              10 WS-CURR-NAME        PIC X(03).
+              10 WS-CURR-TOTAL       PIC S9(13)V99 COMP-3.
+       01  WS-CURRENCY-OVERFLOW.
+           05 WS-OVERFLOW-COUNT      PIC 9(02) VALUE ZERO.
+           05 WS-OVERFLOW-TOTAL      PIC S9(13)V99 COMP-3 VALUE ZERO.
        01  WS-VSAM-REC.
               05 R-IDX-ID            PIC S9(05) COMP-3.
               05 R-IDX-DVZ           PIC S9(03) COMP.
@@ -84,18 +158,26 @@
        PROCEDURE DIVISION.
       *------------------
        0000-MAIN.
+           ACCEPT WS-RESTART-SWITCH FROM COMMAND-LINE.
            PERFORM H100-OPEN-FILES
+           PERFORM H110-RESTART-INIT
            PERFORM H150-PRINT-HEADERS
            PERFORM H200-READ-FIRST
            PERFORM H201-READ-NEXT-RECORD UNTIL EOF-ACCT-REC.
+           PERFORM H203-CHECK-RESTART-FOUND.
+           PERFORM H231-FLUSH-CHECKPOINT.
+           PERFORM H902-PRINT-CURRENCY-SUBTOTALS.
+           PERFORM H900-PRINT-TRAILER.
+           PERFORM H905-PRINT-SKIP-TOTAL.
            PERFORM H999-PROGRAM-EXIT.
        0000-END. EXIT.
 
        H100-OPEN-FILES.
            OPEN INPUT  ACCT-REC.
-           OPEN INPUT  IDX-FILE.
+           OPEN I-O    IDX-FILE.
            OPEN OUTPUT PRINT-LINE .
            OPEN INPUT  DVZDB-FILE.
+           PERFORM H101-OPEN-SUSPENSE-FILE.
            IF (NOT IDX-SUCCESS)
            DISPLAY 'UNABLE TO OPEN INPFILE: ' IDX-ST
            MOVE IDX-ST  TO RETURN-CODE
@@ -118,8 +200,66 @@
               MOVE DVZ-ST TO RETURN-CODE
               PERFORM H999-PROGRAM-EXIT
            END-IF.
+           IF (NOT SUSP-SUCCESS)
+              DISPLAY 'UNABLE TO OPEN SUSPENSE FILE: ' SUSP-ST
+              MOVE SUSP-ST TO RETURN-CODE
+              PERFORM H999-PROGRAM-EXIT
+           END-IF.
        H100-END. EXIT.
 
+       H101-OPEN-SUSPENSE-FILE.
+           IF RESTART-MODE
+               OPEN EXTEND SUSPENSE-FILE
+               IF NOT SUSP-SUCCESS
+                   OPEN OUTPUT SUSPENSE-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT SUSPENSE-FILE
+           END-IF.
+       H101-END. EXIT.
+
+       H110-RESTART-INIT.
+           IF RESTART-MODE
+               OPEN INPUT RESTART-FILE
+               IF RST-SUCCESS
+                   PERFORM H111-SCAN-RESTART-LOG UNTIL EOF-RESTART-REC
+                   CLOSE RESTART-FILE
+                   OPEN EXTEND RESTART-FILE
+                   IF NOT RST-SUCCESS
+                       DISPLAY 'UNABLE TO OPEN RESTART FILE: ' RST-ST
+                       MOVE RST-ST TO RETURN-CODE
+                       PERFORM H999-PROGRAM-EXIT
+                   END-IF
+                   IF WS-LAST-POSTED-ID NOT = SPACES
+                       MOVE 'Y' TO WS-SKIP-SW
+                   END-IF
+               ELSE
+                   DISPLAY 'NO PRIOR CHECKPOINT LOG - STARTING FROM TOP'
+                   OPEN OUTPUT RESTART-FILE
+                   IF NOT RST-SUCCESS
+                       DISPLAY 'UNABLE TO OPEN RESTART FILE: ' RST-ST
+                       MOVE RST-ST TO RETURN-CODE
+                       PERFORM H999-PROGRAM-EXIT
+                   END-IF
+               END-IF
+           ELSE
+               OPEN OUTPUT RESTART-FILE
+               IF NOT RST-SUCCESS
+                   DISPLAY 'UNABLE TO OPEN RESTART FILE: ' RST-ST
+                   MOVE RST-ST TO RETURN-CODE
+                   PERFORM H999-PROGRAM-EXIT
+               END-IF
+           END-IF.
+       H110-END. EXIT.
+
+       H111-SCAN-RESTART-LOG.
+           READ RESTART-FILE.
+           IF NOT EOF-RESTART-REC
+               MOVE RST-ACCT-ID TO WS-LAST-POSTED-ID
+               MOVE RST-SEQ-NO  TO WS-LAST-POSTED-SEQ
+           END-IF.
+       H111-END. EXIT.
+
        H150-PRINT-HEADERS.
            PERFORM FILL-WITH-SPACES.
            MOVE 'ID'         TO PRINT-ID.
@@ -133,17 +273,25 @@
 
        H200-READ-FIRST.
            READ ACCT-REC.
-           PERFORM H210-READ-DVZDB.
+           IF ACCT-SUCCESS
+               ADD 1 TO WS-READ-COUNT
+           END-IF.
            IF (NOT ACCT-SUCCESS)
            DISPLAY 'UNABLE TO READ INPFILE: ' ACCT-ST
            MOVE ACCT-ST  TO RETURN-CODE
            PERFORM H999-PROGRAM-EXIT
            END-IF.
-           COMPUTE IDX-ID = FUNCTION NUMVAL-C (ACCT-ID)
-           COMPUTE IDX-DVZ = FUNCTION NUMVAL (ACCT-DVZ)
-           READ IDX-FILE KEY IDX-KEY
-             INVALID KEY PERFORM WRNG-RECORD
-             NOT INVALID KEY PERFORM WRITE-RECORD.
+           PERFORM H202-SKIP-CHECK.
+           IF WS-PROCESS-RECORD
+               PERFORM H210-READ-DVZDB
+               IF DVZ-FOUND-THIS-TIME
+                   COMPUTE IDX-ID = FUNCTION NUMVAL-C (ACCT-ID)
+                   COMPUTE IDX-DVZ = FUNCTION NUMVAL (ACCT-DVZ)
+                   READ IDX-FILE KEY IDX-KEY
+                     INVALID KEY PERFORM WRNG-RECORD
+                     NOT INVALID KEY PERFORM WRITE-RECORD
+               END-IF
+           END-IF.
        H200-END. EXIT.
 
        H210-READ-DVZDB.
@@ -152,8 +300,11 @@
            END-IF.
            COMPUTE DVZ-ID = FUNCTION NUMVAL (ACCT-DVZ)
            READ DVZDB-FILE KEY DVZ-ID
-           INVALID KEY DISPLAY
-                       "There is no DVZ matching with ID : " ACCT-DVZ
+           INVALID KEY
+               MOVE 'N' TO WS-DVZ-FOUND-SW
+               DISPLAY "There is no DVZ matching with ID : " ACCT-DVZ
+               ADD 1 TO WS-REJECTED-COUNT
+               PERFORM WRITE-SUSPENSE-NO-DVZ
            NOT INVALID KEY PERFORM TRIM-DVZ-NAME
            END-READ.
        H210-END. EXIT.
@@ -161,14 +312,44 @@
 
        H201-READ-NEXT-RECORD.
            READ ACCT-REC.
-           COMPUTE IDX-ID = FUNCTION NUMVAL-C (ACCT-ID)
-           COMPUTE IDX-DVZ = FUNCTION NUMVAL (ACCT-DVZ)
-           PERFORM H210-READ-DVZDB.
-           READ IDX-FILE KEY IDX-KEY
-             INVALID KEY PERFORM WRNG-RECORD
-             NOT INVALID KEY PERFORM WRITE-RECORD.
+           IF NOT EOF-ACCT-REC
+               ADD 1 TO WS-READ-COUNT
+               PERFORM H202-SKIP-CHECK
+               IF WS-PROCESS-RECORD
+                   PERFORM H210-READ-DVZDB
+                   IF DVZ-FOUND-THIS-TIME
+                       COMPUTE IDX-ID = FUNCTION NUMVAL-C (ACCT-ID)
+                       COMPUTE IDX-DVZ = FUNCTION NUMVAL (ACCT-DVZ)
+                       READ IDX-FILE KEY IDX-KEY
+                         INVALID KEY PERFORM WRNG-RECORD
+                         NOT INVALID KEY PERFORM WRITE-RECORD
+                   END-IF
+               END-IF
+           END-IF.
        H201-END. EXIT.
 
+       H202-SKIP-CHECK.
+           MOVE 'Y' TO WS-PROCESS-SW.
+           IF SKIP-TO-RESTART-POINT
+               MOVE 'N' TO WS-PROCESS-SW
+               IF WS-READ-COUNT = WS-LAST-POSTED-SEQ
+                   MOVE 'N' TO WS-SKIP-SW
+               END-IF
+           END-IF.
+           IF NOT WS-PROCESS-RECORD
+               ADD 1 TO WS-SKIPPED-COUNT
+           END-IF.
+       H202-END. EXIT.
+
+       H203-CHECK-RESTART-FOUND.
+           IF SKIP-TO-RESTART-POINT
+               DISPLAY 'RESTART CHECKPOINT (SEQ '
+                       WS-LAST-POSTED-SEQ ') NEVER REACHED'
+               MOVE 16 TO RETURN-CODE
+               PERFORM H999-PROGRAM-EXIT
+           END-IF.
+       H203-END. EXIT.
+
        DATE-CONVERT.
            COMPUTE INT-DATE = FUNCTION INTEGER-OF-DAY(IDX-DATE)
            COMPUTE GREG-DATE = FUNCTION DATE-OF-INTEGER(INT-DATE).
@@ -180,27 +361,161 @@
 
        WRNG-RECORD.
                DISPLAY "There is no record matching with ID : " IDX-ID.
+               ADD 1 TO WS-REJECTED-COUNT.
+               PERFORM WRITE-SUSPENSE-NO-IDX.
        WRNG-END. EXIT.
 
+       WRITE-SUSPENSE-NO-DVZ.
+           MOVE ACCT-ID          TO SUSP-ACCT-ID.
+           MOVE ACCT-DVZ         TO SUSP-ACCT-DVZ.
+           MOVE ACCT-BALANCE     TO SUSP-ACCT-BALANCE.
+           SET SUSP-NO-DVZ-MATCH TO TRUE.
+           WRITE SUSPENSE-REC.
+       SUSP-DVZ-END. EXIT.
+
+       WRITE-SUSPENSE-NO-IDX.
+           MOVE ACCT-ID          TO SUSP-ACCT-ID.
+           MOVE ACCT-DVZ         TO SUSP-ACCT-DVZ.
+           MOVE ACCT-BALANCE     TO SUSP-ACCT-BALANCE.
+           SET SUSP-NO-IDX-MATCH TO TRUE.
+           WRITE SUSPENSE-REC.
+       SUSP-IDX-END. EXIT.
+
        TRIM-DVZ-NAME.
+           MOVE 'Y' TO WS-DVZ-FOUND-SW.
            MOVE DVZ-NAME TO PRINT-DVZ.
        TRIM-END. EXIT.
 
          UPDATE-BALANCE.
               ADD ACCT-BALANCE TO IDX-BALANCE.
+              ADD ACCT-BALANCE TO WS-TOTAL-TUTAR.
+              REWRITE IDX-REC
+                INVALID KEY
+                  DISPLAY 'UNABLE TO REWRITE IDXFILE FOR ID : ' IDX-ID
+              END-REWRITE.
 
        WRITE-RECORD.
            PERFORM DATE-CONVERT.
            PERFORM FILL-WITH-SPACES.
            PERFORM UPDATE-BALANCE.
+           PERFORM H220-ACCUM-CURRENCY-TOTAL.
+           ADD 1 TO WS-MATCHED-COUNT.
+           MOVE ACCT-ID     TO WS-LAST-POSTED-ID.
+           MOVE WS-READ-COUNT TO WS-LAST-POSTED-SEQ.
+           ADD 1 TO WS-CHECKPOINT-COUNTER.
+           IF WS-CHECKPOINT-COUNTER >= WS-CHECKPOINT-INTERVAL
+               PERFORM H230-WRITE-CHECKPOINT
+           END-IF.
            DISPLAY "ID : " IDX-LNAME.
            WRITE PRINT-REC.
        WRITE-END. EXIT.
 
+       H230-WRITE-CHECKPOINT.
+           MOVE SPACES            TO RESTART-REC.
+           MOVE WS-LAST-POSTED-ID  TO RST-ACCT-ID.
+           MOVE WS-LAST-POSTED-SEQ TO RST-SEQ-NO.
+           WRITE RESTART-REC.
+           MOVE ZERO TO WS-CHECKPOINT-COUNTER.
+       H230-END. EXIT.
+
+       H231-FLUSH-CHECKPOINT.
+           IF WS-CHECKPOINT-COUNTER > 0
+               PERFORM H230-WRITE-CHECKPOINT
+           END-IF.
+       H231-END. EXIT.
+
+       H220-ACCUM-CURRENCY-TOTAL.
+           SET WS-CURR-IDX TO 1.
+           SEARCH WS-CURR-ENTRY
+             AT END PERFORM H221-ADD-CURRENCY-ENTRY
+             WHEN WS-CURR-ID (WS-CURR-IDX) = DVZ-ID
+               ADD ACCT-BALANCE TO WS-CURR-TOTAL (WS-CURR-IDX)
+           END-SEARCH.
+       H220-END. EXIT.
+
+       H221-ADD-CURRENCY-ENTRY.
+           IF WS-CURR-COUNT < 20
+               ADD 1 TO WS-CURR-COUNT
+               SET WS-CURR-IDX TO WS-CURR-COUNT
+               MOVE DVZ-ID TO WS-CURR-ID (WS-CURR-IDX)
+               IF DVZ-FOUND-THIS-TIME
+                   MOVE DVZ-NAME TO WS-CURR-NAME (WS-CURR-IDX)
+               ELSE
+                   MOVE '???' TO WS-CURR-NAME (WS-CURR-IDX)
+               END-IF
+               MOVE ACCT-BALANCE TO WS-CURR-TOTAL (WS-CURR-IDX)
+           ELSE
+               DISPLAY 'CURRENCY TABLE FULL - DIVERTING TO OVERFLOW : '
+                        DVZ-ID
+               ADD 1 TO WS-OVERFLOW-COUNT
+               ADD ACCT-BALANCE TO WS-OVERFLOW-TOTAL
+           END-IF.
+       H221-END. EXIT.
+
+       H902-PRINT-CURRENCY-SUBTOTALS.
+           PERFORM H903-PRINT-ONE-CURRENCY-SUBTOTAL
+             VARYING WS-CURR-IDX FROM 1 BY 1
+             UNTIL WS-CURR-IDX > WS-CURR-COUNT.
+           IF WS-OVERFLOW-COUNT > 0
+               PERFORM H906-PRINT-CURRENCY-OVERFLOW
+           END-IF.
+           PERFORM H904-PRINT-CURRENCY-GRAND-TOTAL.
+       H902-END. EXIT.
+
+       H903-PRINT-ONE-CURRENCY-SUBTOTAL.
+           PERFORM FILL-WITH-SPACES.
+           MOVE 'DVZ TOTAL'  TO CSUB-LABEL.
+           MOVE WS-CURR-ID (WS-CURR-IDX)   TO CSUB-DVZ-ID.
+           MOVE WS-CURR-NAME (WS-CURR-IDX) TO CSUB-DVZ-NAME.
+           MOVE 'TUTAR'      TO CSUB-TOTAL-LBL.
+           MOVE WS-CURR-TOTAL (WS-CURR-IDX) TO CSUB-TOTAL-AMT.
+           WRITE PRINT-REC.
+       H903-END. EXIT.
+
+       H904-PRINT-CURRENCY-GRAND-TOTAL.
+           PERFORM FILL-WITH-SPACES.
+           MOVE 'GRAND TOTL' TO CSUB-LABEL.
+           MOVE 'TUTAR'      TO CSUB-TOTAL-LBL.
+           MOVE WS-TOTAL-TUTAR TO CSUB-TOTAL-AMT.
+           WRITE PRINT-REC.
+       H904-END. EXIT.
+
+       H906-PRINT-CURRENCY-OVERFLOW.
+           PERFORM FILL-WITH-SPACES.
+           MOVE 'DVZ OVRFLW' TO CSUB-LABEL.
+           MOVE 'TUTAR'      TO CSUB-TOTAL-LBL.
+           MOVE WS-OVERFLOW-TOTAL TO CSUB-TOTAL-AMT.
+           WRITE PRINT-REC.
+       H906-END. EXIT.
+
+       H900-PRINT-TRAILER.
+           PERFORM FILL-WITH-SPACES.
+           MOVE 'TOTALS'      TO TRL-LABEL.
+           MOVE 'READ'        TO TRL-READ-LBL.
+           MOVE WS-READ-COUNT TO TRL-READ-CNT.
+           MOVE 'MATCH'       TO TRL-MATCH-LBL.
+           MOVE WS-MATCHED-COUNT TO TRL-MATCH-CNT.
+           MOVE 'REJ'         TO TRL-REJ-LBL.
+           MOVE WS-REJECTED-COUNT TO TRL-REJ-CNT.
+           MOVE 'TUTAR'       TO TRL-TOTAL-LBL.
+           MOVE WS-TOTAL-TUTAR TO TRL-TOTAL-AMT.
+           WRITE PRINT-REC.
+       H900-END. EXIT.
+
+       H905-PRINT-SKIP-TOTAL.
+           PERFORM FILL-WITH-SPACES.
+           MOVE 'RESTART'     TO SKIP-LABEL.
+           MOVE 'SKIPPED'     TO SKIP-CNT-LBL.
+           MOVE WS-SKIPPED-COUNT TO SKIP-CNT.
+           WRITE PRINT-REC.
+       H905-END. EXIT.
+
        H999-PROGRAM-EXIT.
            CLOSE ACCT-REC.
            CLOSE IDX-FILE.
            CLOSE PRINT-LINE.
+           CLOSE SUSPENSE-FILE.
+           CLOSE RESTART-FILE.
            GOBACK.
        H999-EXIT.
 
