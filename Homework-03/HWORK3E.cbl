@@ -0,0 +1,202 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ODEV003E.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IDX-FILE     ASSIGN TO IDXFILE
+                               ORGANIZATION INDEXED
+                               ACCESS RANDOM
+                               RECORD KEY IDX-KEY
+                               STATUS IDX-ST.
+           SELECT DVZDB-FILE   ASSIGN TO DVZFILE
+                               ORGANIZATION IS INDEXED
+                               ACCESS RANDOM
+                               RECORD KEY IS DVZ-ID
+                               STATUS DVZ-ST.
+           SELECT PRINT-LINE   ASSIGN TO PRTLINE
+                               STATUS PRT-ST.
+           SELECT ACCT-REC     ASSIGN TO ACCTFILE
+                               STATUS ACCT-ST.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  IDX-FILE
+           DATA RECORD IS IDX-REC.
+       01  IDX-REC.
+           03  IDX-KEY.
+               05 IDX-ID        PIC S9(5) COMP-3.
+               05 IDX-DVZ       PIC S9(3) COMP.
+           03  IDX-NAME         PIC X(05).
+           03  FILLER           PIC X(10).
+           03  IDX-LNAME        PIC X(07).
+           03  FILLER           PIC X(08).
+           03  IDX-DATE         PIC S9(7) COMP-3.
+           03  IDX-BALANCE      PIC S9(13)V99 COMP-3.
+       FD  PRINT-LINE RECORDING MODE F.
+       01  PRINT-REC.
+           05  PRINT-LABEL      PIC X(30).
+           05  PRINT-COUNT      PIC ZZZ,ZZ9.
+           05  FILLER           PIC X(20).
+       01  RESULT-REC REDEFINES PRINT-REC.
+           05  RES-LABEL        PIC X(30).
+           05  RES-VALUE        PIC X(26).
+      *
+       FD  ACCT-REC RECORDING MODE F.
+           COPY TRXFEED.
+      *
+       FD  DVZDB-FILE.
+       01  DVZ-FIELDS.
+           05 DVZ-ID          PIC 9(03).
+           05 DVZ-SPACES      PIC X(10).
+           05 DVZ-NAME        PIC X(03).
+      *
+       WORKING-STORAGE SECTION.
+       01  WS-WORK-AREA.
+           05 IDX-ST                 PIC 9(02).
+              88 IDX-SUCCESS                   VALUE 00 97.
+           05 PRT-ST                 PIC 9(02).
+              88 PRT-SUCCESS                   VALUE 00 97.
+           05 DVZ-ST                 PIC 9(02).
+              88 DVZ-SUCCESS                   VALUE 00 97.
+           05 ACCT-ST                PIC 9(02).
+              88 EOF-ACCT-REC                  VALUE 10.
+              88 ACCT-SUCCESS                  VALUE 00 97.
+           05 WS-READ-COUNT          PIC 9(06) VALUE ZERO.
+           05 WS-VALID-DVZ-COUNT     PIC 9(06) VALUE ZERO.
+           05 WS-INVALID-DVZ-COUNT   PIC 9(06) VALUE ZERO.
+           05 WS-MATCHED-KEY-COUNT   PIC 9(06) VALUE ZERO.
+           05 WS-UNMATCHED-KEY-COUNT PIC 9(06) VALUE ZERO.
+
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+       0000-MAIN.
+           PERFORM H100-OPEN-FILES
+           PERFORM H150-PRINT-HEADERS
+           PERFORM H200-READ-FIRST
+           PERFORM H201-READ-NEXT-RECORD UNTIL EOF-ACCT-REC.
+           PERFORM H900-PRINT-SUMMARY.
+           PERFORM H999-PROGRAM-EXIT.
+       0000-END. EXIT.
+
+       H100-OPEN-FILES.
+           OPEN INPUT  ACCT-REC.
+           OPEN INPUT  IDX-FILE.
+           OPEN INPUT  DVZDB-FILE.
+           OPEN OUTPUT PRINT-LINE.
+           IF (NOT IDX-SUCCESS)
+           DISPLAY 'UNABLE TO OPEN INPFILE: ' IDX-ST
+           MOVE IDX-ST  TO RETURN-CODE
+           PERFORM H999-PROGRAM-EXIT
+           END-IF.
+
+           IF (NOT ACCT-SUCCESS)
+           DISPLAY 'UNABLE TO OPEN INPFILE: ' ACCT-ST
+           MOVE ACCT-ST TO RETURN-CODE
+           PERFORM H999-PROGRAM-EXIT
+           END-IF.
+
+           IF (NOT PRT-SUCCESS)
+           DISPLAY 'UNABLE TO OPEN OUTFILE: ' PRT-ST
+           MOVE PRT-ST  TO RETURN-CODE
+           PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           IF (NOT DVZ-SUCCESS)
+              DISPLAY 'UNABLE TO OPEN DVZDB FILE: ' DVZ-ST
+              MOVE DVZ-ST TO RETURN-CODE
+              PERFORM H999-PROGRAM-EXIT
+           END-IF.
+       H100-END. EXIT.
+
+       H150-PRINT-HEADERS.
+           MOVE SPACES        TO PRINT-REC.
+           MOVE 'ACCTFILE PRE-POSTING EDIT REPORT'  TO PRINT-LABEL.
+           WRITE PRINT-REC.
+       H150-END. EXIT.
+
+       H200-READ-FIRST.
+           READ ACCT-REC.
+           IF (NOT ACCT-SUCCESS)
+           DISPLAY 'UNABLE TO READ INPFILE: ' ACCT-ST
+           MOVE ACCT-ST  TO RETURN-CODE
+           PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           ADD 1 TO WS-READ-COUNT.
+           PERFORM H210-CHECK-DVZ.
+           PERFORM H220-CHECK-IDX-KEY.
+       H200-END. EXIT.
+
+       H201-READ-NEXT-RECORD.
+           READ ACCT-REC.
+           IF NOT EOF-ACCT-REC
+               ADD 1 TO WS-READ-COUNT
+               PERFORM H210-CHECK-DVZ
+               PERFORM H220-CHECK-IDX-KEY
+           END-IF.
+       H201-END. EXIT.
+
+       H210-CHECK-DVZ.
+           COMPUTE DVZ-ID = FUNCTION NUMVAL (ACCT-DVZ)
+           READ DVZDB-FILE KEY DVZ-ID
+             INVALID KEY
+                 ADD 1 TO WS-INVALID-DVZ-COUNT
+             NOT INVALID KEY
+                 ADD 1 TO WS-VALID-DVZ-COUNT
+           END-READ.
+       H210-END. EXIT.
+
+       H220-CHECK-IDX-KEY.
+           COMPUTE IDX-ID = FUNCTION NUMVAL-C (ACCT-ID)
+           COMPUTE IDX-DVZ = FUNCTION NUMVAL (ACCT-DVZ)
+           READ IDX-FILE KEY IDX-KEY
+             INVALID KEY
+                 ADD 1 TO WS-UNMATCHED-KEY-COUNT
+             NOT INVALID KEY
+                 ADD 1 TO WS-MATCHED-KEY-COUNT
+           END-READ.
+       H220-END. EXIT.
+
+       H900-PRINT-SUMMARY.
+           MOVE SPACES              TO PRINT-REC.
+           MOVE 'RECORDS READ'      TO PRINT-LABEL.
+           MOVE WS-READ-COUNT       TO PRINT-COUNT.
+           WRITE PRINT-REC.
+
+           MOVE SPACES              TO PRINT-REC.
+           MOVE 'VALID CURRENCY CODES'   TO PRINT-LABEL.
+           MOVE WS-VALID-DVZ-COUNT  TO PRINT-COUNT.
+           WRITE PRINT-REC.
+
+           MOVE SPACES              TO PRINT-REC.
+           MOVE 'INVALID CURRENCY CODES' TO PRINT-LABEL.
+           MOVE WS-INVALID-DVZ-COUNT TO PRINT-COUNT.
+           WRITE PRINT-REC.
+
+           MOVE SPACES              TO PRINT-REC.
+           MOVE 'MATCHED ACCOUNT KEYS'   TO PRINT-LABEL.
+           MOVE WS-MATCHED-KEY-COUNT TO PRINT-COUNT.
+           WRITE PRINT-REC.
+
+           MOVE SPACES              TO PRINT-REC.
+           MOVE 'UNMATCHED ACCOUNT KEYS' TO PRINT-LABEL.
+           MOVE WS-UNMATCHED-KEY-COUNT TO PRINT-COUNT.
+           WRITE PRINT-REC.
+
+           MOVE SPACES              TO PRINT-REC.
+           MOVE 'RESULT'            TO RES-LABEL.
+           IF WS-INVALID-DVZ-COUNT = 0 AND WS-UNMATCHED-KEY-COUNT = 0
+               MOVE 'PASS - CLEAN TO POST' TO RES-VALUE
+           ELSE
+               MOVE 'FAIL - RESOLVE BEFORE POSTING' TO RES-VALUE
+           END-IF.
+           WRITE PRINT-REC.
+       H900-END. EXIT.
+
+       H999-PROGRAM-EXIT.
+           CLOSE ACCT-REC.
+           CLOSE IDX-FILE.
+           CLOSE DVZDB-FILE.
+           CLOSE PRINT-LINE.
+           GOBACK.
+       H999-EXIT.
+
+      *
