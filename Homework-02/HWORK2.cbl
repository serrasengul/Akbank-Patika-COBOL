@@ -7,6 +7,8 @@
                              STATUS PRT-ST.
            SELECT ACCT-REC   ASSIGN TO DATEREC
                              STATUS ACCT-ST.
+           SELECT BIRTHDAY-ALERT-FILE ASSIGN TO BDAYALRT
+                             STATUS BDAY-ST.
        DATA DIVISION.
        FILE SECTION.
        FD  PRINT-LINE RECORDING MODE F.
@@ -17,16 +19,23 @@
            05  PRINT-BDAY     PIC 9(08).
            05  PRINT-TODAY    PIC 9(08).
            05  PRINT-DIFF     PIC 9(05).
+           05  PRINT-AGE-YEARS  PIC 9(03).
+           05  PRINT-AGE-MONTHS PIC 9(02).
+           05  PRINT-AGE-DAYS   PIC 9(02).
+           05  PRINT-CATEGORY   PIC X(06).
 
       *
        FD  ACCT-REC RECORDING MODE F.
-       01  ACCT-FIELDS.
-           05 ACCT-SEQ       PIC X(04).
-           05 ACCT-AD        PIC X(15).
-           05 ACCT-SOYAD     PIC X(15).
-           05 ACCT-BDAY      PIC 9(08).
-           05 ACCT-TODAY     PIC 9(08).
+           COPY CUSTMAST.
 
+      *
+       FD  BIRTHDAY-ALERT-FILE RECORDING MODE F.
+       01  BDAY-ALERT-REC.
+           05  BDAY-ALRT-SEQ       PIC X(04).
+           05  BDAY-ALRT-AD        PIC X(15).
+           05  BDAY-ALRT-SOYAD     PIC X(15).
+           05  BDAY-ALRT-BDAY      PIC 9(08).
+           05  BDAY-ALRT-DAYS-TO-GO PIC 9(05).
       *
        WORKING-STORAGE SECTION.
        01  WS-WORK-AREA.
@@ -35,13 +44,52 @@
            05 ACCT-ST           PIC 9(02).
               88 EOF-ACCT-REC             VALUE 10.
               88 ACCT-SUCCESS             VALUE 00 97.
+           05 BDAY-ST           PIC 9(02).
+              88 BDAY-SUCCESS             VALUE 00 97.
            05 WS-DATE           PIC 9(07).
            05 WS-INT            PIC 9(07).
+           05 WS-ALERT-WINDOW-DAYS PIC 9(03) VALUE 030.
+           05 WS-ALERT-WINDOW-PARM PIC X(03) VALUE SPACES.
+           05 WS-ALERT-WINDOW-RJUST PIC X(03) JUSTIFIED RIGHT
+                                    VALUE SPACES.
+       01  WS-AGE-WORK-AREA.
+           05 WS-BDAY-NUM        PIC 9(08).
+           05 WS-BDAY-BRKDN REDEFINES WS-BDAY-NUM.
+              10 WS-BDAY-YY      PIC 9(04).
+              10 WS-BDAY-MM      PIC 9(02).
+              10 WS-BDAY-DD      PIC 9(02).
+           05 WS-TODAY-NUM       PIC 9(08).
+           05 WS-TODAY-BRKDN REDEFINES WS-TODAY-NUM.
+              10 WS-TODAY-YY     PIC 9(04).
+              10 WS-TODAY-MM     PIC 9(02).
+              10 WS-TODAY-DD     PIC 9(02).
+           05 WS-AGE-YEARS-CALC  PIC S9(03).
+           05 WS-AGE-MONTHS-CALC PIC S9(02).
+           05 WS-AGE-DAYS-CALC   PIC S9(02).
+           05 WS-NEXT-BDAY-NUM    PIC 9(08).
+           05 WS-NEXT-BDAY-BRKDN REDEFINES WS-NEXT-BDAY-NUM.
+              10 WS-NEXT-BDAY-YY  PIC 9(04).
+              10 WS-NEXT-BDAY-MM  PIC 9(02).
+              10 WS-NEXT-BDAY-DD  PIC 9(02).
+           05 WS-NEXT-BDAY-INT    PIC 9(07).
+           05 WS-DAYS-TO-BDAY     PIC S9(05).
+           05 WS-LEAP-SW          PIC X(01) VALUE 'N'.
+              88 WS-IS-LEAP-YEAR            VALUE 'Y'.
 
       *------------------
        PROCEDURE DIVISION.
       *------------------
         00000-MAIN.
+           ACCEPT WS-ALERT-WINDOW-PARM FROM COMMAND-LINE.
+           IF WS-ALERT-WINDOW-PARM NOT = SPACES
+              MOVE FUNCTION TRIM (WS-ALERT-WINDOW-PARM)
+                TO WS-ALERT-WINDOW-RJUST
+              INSPECT WS-ALERT-WINDOW-RJUST
+                      REPLACING LEADING SPACE BY '0'
+              IF WS-ALERT-WINDOW-RJUST IS NUMERIC
+                 MOVE WS-ALERT-WINDOW-RJUST TO WS-ALERT-WINDOW-DAYS
+              END-IF
+           END-IF.
            PERFORM H100-OPEN-FILES.
            PERFORM H200-PROCESS UNTIL EOF-ACCT-REC.
            PERFORM H300-CLOSE.
@@ -50,6 +98,7 @@
         H100-OPEN-FILES.
            OPEN INPUT  ACCT-REC.
            OPEN OUTPUT PRINT-LINE.
+           OPEN OUTPUT BIRTHDAY-ALERT-FILE.
            READ ACCT-REC.
         H100-END. EXIT.
 
@@ -61,13 +110,87 @@
              MOVE ACCT-SOYAD TO PRINT-SOYAD
              MOVE ACCT-BDAY TO PRINT-BDAY
              COMPUTE PRINT-DIFF = WS-INT - WS-DATE
+             PERFORM H210-COMPUTE-AGE
+             PERFORM H220-CHECK-BIRTHDAY-WINDOW
              WRITE PRINT-REC
              READ ACCT-REC.
         H200-END. EXIT.
 
+        H210-COMPUTE-AGE.
+           MOVE ACCT-BDAY  TO WS-BDAY-NUM
+           MOVE ACCT-TODAY TO WS-TODAY-NUM
+           COMPUTE WS-AGE-YEARS-CALC  = WS-TODAY-YY - WS-BDAY-YY
+           COMPUTE WS-AGE-MONTHS-CALC = WS-TODAY-MM - WS-BDAY-MM
+           COMPUTE WS-AGE-DAYS-CALC   = WS-TODAY-DD - WS-BDAY-DD
+           IF WS-AGE-DAYS-CALC < 0
+              ADD 30 TO WS-AGE-DAYS-CALC
+              SUBTRACT 1 FROM WS-AGE-MONTHS-CALC
+           END-IF
+           IF WS-AGE-MONTHS-CALC < 0
+              ADD 12 TO WS-AGE-MONTHS-CALC
+              SUBTRACT 1 FROM WS-AGE-YEARS-CALC
+           END-IF
+           MOVE WS-AGE-YEARS-CALC  TO PRINT-AGE-YEARS
+           MOVE WS-AGE-MONTHS-CALC TO PRINT-AGE-MONTHS
+           MOVE WS-AGE-DAYS-CALC   TO PRINT-AGE-DAYS
+           EVALUATE TRUE
+              WHEN WS-AGE-YEARS-CALC < 18
+                 MOVE 'MINOR'  TO PRINT-CATEGORY
+              WHEN WS-AGE-YEARS-CALC < 65
+                 MOVE 'ADULT'  TO PRINT-CATEGORY
+              WHEN OTHER
+                 MOVE 'SENIOR' TO PRINT-CATEGORY
+           END-EVALUATE.
+        H210-END. EXIT.
+
+        H220-CHECK-BIRTHDAY-WINDOW.
+           MOVE WS-TODAY-YY TO WS-NEXT-BDAY-YY
+           PERFORM H223-BUILD-NEXT-BDAY-DATE
+           IF WS-NEXT-BDAY-INT < WS-INT
+              ADD 1 TO WS-NEXT-BDAY-YY
+              PERFORM H223-BUILD-NEXT-BDAY-DATE
+           END-IF
+           COMPUTE WS-DAYS-TO-BDAY = WS-NEXT-BDAY-INT - WS-INT
+           IF WS-DAYS-TO-BDAY <= WS-ALERT-WINDOW-DAYS
+              PERFORM H221-WRITE-BIRTHDAY-ALERT
+           END-IF.
+        H220-END. EXIT.
+
+        H223-BUILD-NEXT-BDAY-DATE.
+           MOVE WS-BDAY-MM  TO WS-NEXT-BDAY-MM
+           MOVE WS-BDAY-DD  TO WS-NEXT-BDAY-DD
+           PERFORM H224-CHECK-LEAP-YEAR
+           IF WS-NEXT-BDAY-MM = 02 AND WS-NEXT-BDAY-DD = 29
+              AND NOT WS-IS-LEAP-YEAR
+              MOVE 28 TO WS-NEXT-BDAY-DD
+           END-IF
+           COMPUTE WS-NEXT-BDAY-INT =
+                   FUNCTION INTEGER-OF-DATE (WS-NEXT-BDAY-NUM).
+        H223-END. EXIT.
+
+        H224-CHECK-LEAP-YEAR.
+           MOVE 'N' TO WS-LEAP-SW
+           IF FUNCTION MOD (WS-NEXT-BDAY-YY, 4) = 0
+              IF FUNCTION MOD (WS-NEXT-BDAY-YY, 100) NOT = 0
+                 OR FUNCTION MOD (WS-NEXT-BDAY-YY, 400) = 0
+                 MOVE 'Y' TO WS-LEAP-SW
+              END-IF
+           END-IF.
+        H224-END. EXIT.
+
+        H221-WRITE-BIRTHDAY-ALERT.
+           MOVE ACCT-SEQ       TO BDAY-ALRT-SEQ.
+           MOVE ACCT-AD        TO BDAY-ALRT-AD.
+           MOVE ACCT-SOYAD     TO BDAY-ALRT-SOYAD.
+           MOVE ACCT-BDAY      TO BDAY-ALRT-BDAY.
+           MOVE WS-DAYS-TO-BDAY TO BDAY-ALRT-DAYS-TO-GO.
+           WRITE BDAY-ALERT-REC.
+        H221-END. EXIT.
+
         H300-CLOSE.
               CLOSE ACCT-REC.
               CLOSE PRINT-LINE.
+              CLOSE BIRTHDAY-ALERT-FILE.
               STOP RUN.
         H300-END. EXIT.
       *
